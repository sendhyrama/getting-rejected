@@ -0,0 +1,22 @@
+//RJBATCH  JOB  (ACCTNO),'REQUEST INTAKE - DAILY BATCH',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* RUN THE REJECT PROGRAM IN BATCH MODE AGAINST THE DAY'S         *
+//* INTAKE FILE.  ONE REJECT-LOG RECORD IS PRODUCED FOR EVERY      *
+//* REQUEST READ FROM REQIN.                                       *
+//*****************************************************************
+//STEP010  EXEC PGM=REJECT,PARM='&SYSUID'
+//CRITTBL  DD  DSN=PROD.REJECT.CRITTBL,DISP=SHR
+//REQIN    DD  DSN=PROD.REJECT.REQIN.DAILY,DISP=SHR
+//RJLOG    DD  DSN=PROD.REJECT.RJLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=158,BLKSIZE=0)
+//AUDITTR  DD  DSN=PROD.REJECT.AUDITTR,DISP=SHR
+//PENDREV  DD  DSN=PROD.REJECT.PENDREV,DISP=SHR
+//CKPTFL   DD  DSN=PROD.REJECT.CKPTFL,DISP=SHR
+//ACPTOUT  DD  DSN=PROD.REJECT.ACPTOUT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
