@@ -0,0 +1,11 @@
+//RJREVW   JOB  (ACCTNO),'ESCALATION QUEUE - SUPERVISOR REVIEW',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* LET A SUPERVISOR WORK THE PENDING-REVIEW ESCALATION QUEUE      *
+//* BUILT BY THE REJECT PROGRAM, APPROVING OR UPHOLDING EACH       *
+//* ENTRY AND RECORDING THE OVERRIDE AGAINST THE AUDIT TRAIL.      *
+//*****************************************************************
+//STEP010  EXEC PGM=RJREVW,PARM='&SYSUID'
+//PENDREV  DD  DSN=PROD.REJECT.PENDREV,DISP=SHR
+//AUDITTR  DD  DSN=PROD.REJECT.AUDITTR,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
