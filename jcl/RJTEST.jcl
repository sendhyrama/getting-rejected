@@ -0,0 +1,11 @@
+//RJTEST   JOB  (ACCTNO),'REQUEST INTAKE - AD HOC TEST',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*****************************************************************
+//* RUN THE REJECT PROGRAM IN AD HOC TEST MODE.  A SINGLE REQUEST  *
+//* IS ACCEPTED FROM THE TERMINAL AND THE DECISION IS DISPLAYED.   *
+//* NONE OF THE PRODUCTION FILES ARE OPENED OR WRITTEN.            *
+//*****************************************************************
+//STEP010  EXEC PGM=REJECT,PARM='&SYSUID,TEST'
+//CRITTBL  DD  DSN=PROD.REJECT.CRITTBL,DISP=SHR
+//SYSIN    DD  *
+//SYSOUT   DD  SYSOUT=*
