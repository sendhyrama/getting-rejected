@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CPCKPT   -  BATCH RESTART/CHECKPOINT RECORD                   *
+      *                                                               *
+      *  ONE RECORD GIVING THE NEXT RUN-SEQUENCE NUMBER TO ASSIGN AND *
+      *  THE COUNT OF REQUEST-IN RECORDS ALREADY PROCESSED, SO A      *
+      *  RESTARTED RUN CAN SKIP PAST WORK ALREADY DONE INSTEAD OF     *
+      *  REPROCESSING IT.  THE DAILY SUMMARY COUNTERS RIDE ALONG TOO, *
+      *  SO A RESTARTED RUN'S END-OF-JOB REPORT STILL REFLECTS THE    *
+      *  WHOLE DAY AND NOT JUST THE RESUMED PORTION OF THE FILE.      *
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-RUN-SEQ                PIC 9(08).
+           05  CKPT-RECORDS-READ           PIC 9(08).
+           05  CKPT-TOTAL-PROCESSED        PIC 9(07).
+           05  CKPT-TOTAL-ACCEPTED         PIC 9(07).
+           05  CKPT-TOTAL-REJECTED         PIC 9(07).
+           05  CKPT-TOTAL-INVALID          PIC 9(07).
+           05  FILLER                      PIC X(10).
