@@ -0,0 +1,17 @@
+      ******************************************************************
+      * CPAUDIT  -  AUDIT-TRAIL RECORD                                *
+      *                                                               *
+      *  ONE RECORD PER RUN-SEQUENCE NUMBER, TYING BACK TO THE        *
+      *  MATCHING REJECT-LOG RECORD.  CAPTURES WHO RAN THE JOB AND    *
+      *  THE ORIGINAL DECISION, WITH ROOM FOR A SUPERVISOR TO RECORD  *
+      *  AN OVERRIDE DECISION AND REASON LATER.                       *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-RUN-SEQ               PIC 9(08).
+           05  AUDIT-OPERATOR-ID           PIC X(08).
+           05  AUDIT-REQUESTER-ID          PIC X(08).
+           05  AUDIT-ORIGINAL-DECISION     PIC X(01).
+           05  AUDIT-OVERRIDE-DECISION     PIC X(01).
+               88  AUDIT-NOT-OVERRIDDEN        VALUE SPACE.
+           05  AUDIT-OVERRIDE-REASON       PIC X(40).
+           05  FILLER                      PIC X(20).
