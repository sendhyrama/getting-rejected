@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CPCRIT   -  REJECT-CRITERIA REFERENCE RECORD                 *
+      *                                                               *
+      *  ONE RECORD PER REQUEST-TYPE CODE.  DRIVES THE ACCEPT/REJECT  *
+      *  DECISION TABLE LOADED BY THE REJECT PROGRAM AT STARTUP.      *
+      ******************************************************************
+       01  CRIT-RECORD.
+           05  CRIT-TYPE-CODE          PIC X(02).
+           05  CRIT-THRESHOLD-AMT      PIC 9(06)V99.
+           05  CRIT-ACTION-CODE        PIC X(01).
+           05  FILLER                  PIC X(09).
