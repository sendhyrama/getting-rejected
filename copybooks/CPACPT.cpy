@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CPACPT   -  ACCEPTED REQUEST INTERFACE/EXTRACT RECORD         *
+      *                                                               *
+      *  ONE RECORD PER ACCEPTED REQUEST, WRITTEN ALONGSIDE THE       *
+      *  REJECT-LOG, IN A FIXED LAYOUT THE DOWNSTREAM FULFILLMENT     *
+      *  SYSTEM PICKS UP TO ACT ON.  REJECTED REQUESTS NEVER APPEAR   *
+      *  IN THIS FILE.                                                *
+      ******************************************************************
+       01  ACPT-RECORD.
+           05  ACPT-RUN-SEQ                PIC 9(08).
+           05  ACPT-REQUESTER-ID           PIC X(08).
+           05  ACPT-TYPE-CODE              PIC X(02).
+           05  ACPT-SUBMITTED-DATE         PIC X(08).
+           05  ACPT-AMOUNT                 PIC 9(06).
+           05  ACPT-DETAIL-TEXT            PIC X(76).
+           05  FILLER                      PIC X(12).
