@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CPESCL   -  PENDING-REVIEW ESCALATION QUEUE RECORD            *
+      *                                                               *
+      *  ONE RECORD PER REJECTED REQUEST, KEYED BY RUN-SEQUENCE       *
+      *  NUMBER SO IT CAN BE TIED BACK TO THE REJECT-LOG AND          *
+      *  AUDIT-TRAIL RECORDS FOR THE SAME REQUEST.  A SUPERVISOR      *
+      *  CLEARS THE QUEUE BY MARKING EACH RECORD APPROVED OR UPHELD.  *
+      ******************************************************************
+       01  ESCL-RECORD.
+           05  ESCL-RUN-SEQ                PIC 9(08).
+           05  ESCL-REQUESTER-ID           PIC X(08).
+           05  ESCL-TYPE-CODE              PIC X(02).
+           05  ESCL-DETAIL-TEXT            PIC X(76).
+           05  ESCL-STATUS                 PIC X(01).
+               88  ESCL-PENDING                VALUE "P".
+               88  ESCL-APPROVED               VALUE "A".
+               88  ESCL-UPHELD                 VALUE "U".
+           05  FILLER                      PIC X(04).
