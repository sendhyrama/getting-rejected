@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CPREQST  -  STRUCTURED REQUEST RECORD                        *
+      *                                                               *
+      *  REDEFINES THE FLAT 100-BYTE USER-INPUT AREA SO THE PROGRAM   *
+      *  CAN REFERENCE THE REQUESTER, REQUEST TYPE, SUBMITTED DATE,   *
+      *  AND AMOUNT/DETAIL BY NAME RATHER THAN BY SCANNING RAW TEXT.  *
+      ******************************************************************
+       01  REQUEST-RECORD REDEFINES USER-INPUT.
+           05  REQ-REQUESTER-ID            PIC X(08).
+           05  REQ-TYPE-CODE               PIC X(02).
+           05  REQ-SUBMITTED-DATE          PIC X(08).
+           05  REQ-AMOUNT                  PIC 9(06).
+           05  REQ-DETAIL-TEXT             PIC X(76).
