@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CPRJLOG  -  REJECT-LOG TRANSACTION RECORD                    *
+      *                                                               *
+      *  ONE RECORD IS WRITTEN FOR EVERY REQUEST PROCESSED BY THE     *
+      *  REJECT PROGRAM, CAPTURING THE RAW INPUT AND THE DECISION     *
+      *  REACHED, SO DOWNSTREAM JOBS CAN READ BACK WHAT HAPPENED.     *
+      ******************************************************************
+       01  RJLOG-RECORD.
+           05  RJLOG-RUN-SEQ               PIC 9(08).
+           05  RJLOG-TIMESTAMP.
+               10  RJLOG-DATE              PIC 9(08).
+               10  RJLOG-TIME              PIC 9(06).
+           05  RJLOG-RAW-INPUT             PIC X(100).
+           05  RJLOG-DECISION-CODE         PIC X(01).
+           05  RJLOG-DECISION-TEXT         PIC X(20).
+           05  FILLER                      PIC X(15).
