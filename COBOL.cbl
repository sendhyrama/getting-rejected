@@ -1,12 +1,697 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. REJECT.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 USER-INPUT PIC X(100).
-
-PROCEDURE DIVISION.
-    DISPLAY "Input please".
-    ACCEPT USER-INPUT.
-    DISPLAY "I'm sorry, I can't assist with it.".
-    STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.     REJECT.
+000120 AUTHOR.         D HARMON.
+000130 INSTALLATION.   CORPORATE SYSTEMS - REQUEST INTAKE.
+000140 DATE-WRITTEN.   01/15/2019.
+000150 DATE-COMPILED.
+000160******************************************************************
+000170*                                                                *
+000180*  PROGRAM REJECT                                                *
+000190*                                                                *
+000200*  READS AN INCOMING REQUEST, CHECKS IT AGAINST THE REJECT-     *
+000210*  CRITERIA DECISION TABLE, AND RETURNS AN ACCEPT OR REJECT      *
+000220*  DETERMINATION TO THE REQUESTER.                               *
+000230*                                                                *
+000240******************************************************************
+000250*                                                                *
+000260*  MODIFICATION HISTORY                                          *
+000270*                                                                *
+000280*  DATE       INIT  DESCRIPTION                                  *
+000290*  ---------  ----  ------------------------------------------   *
+000300*  01/15/2019  DH   ORIGINAL CODING.
+000310*  08/08/2026  DH   ADDED REJECT-CRITERIA DECISION TABLE, LOADED
+000320*                   FROM A NEW REFERENCE FILE, SO THE PROGRAM
+000330*                   CAN ACTUALLY ACCEPT A REQUEST INSTEAD OF
+000340*                   REJECTING EVERY REQUEST BY CONSTRUCTION.
+000350*  08/09/2026  DH   ADDED THE REJECT-LOG TRANSACTION FILE SO
+000360*                   EVERY REQUEST AND ITS DECISION IS WRITTEN
+000370*                   TO A PERMANENT RECORD INSTEAD OF JUST BEING
+000380*                   DISPLAYED AND LOST.
+000390*  08/10/2026  DH   CONVERTED THE PROGRAM TO BATCH MODE.  THE
+000400*                   SINGLE INTERACTIVE ACCEPT IS REPLACED BY A
+000410*                   LOOP OVER A JCL-FED REQUEST-IN DATASET SO A
+000420*                   FULL DAY'S INTAKE CAN RUN IN ONE STEP.
+000430*  08/11/2026  DH   ADDED END-OF-JOB SUMMARY COUNTS SO THE RUN
+000440*                   PRODUCES A DAILY TOTAL INSTEAD OF JUST A
+000450*                   STREAM OF PER-REQUEST LOG RECORDS.
+000460*  08/12/2026  DH   ADDED THE CPREQST REDEFINES SO THE 100-BYTE
+000470*                   INPUT BLOB IS ADDRESSABLE BY FIELD NAME.
+000480*                   THE DECISION LOGIC NOW READS REQ-TYPE-CODE
+000490*                   AND REQ-AMOUNT DIRECTLY.
+000500*  08/13/2026  DH   ADDED THE AUDIT-TRAIL FILE, KEYED BY RUN
+000510*                   SEQUENCE NUMBER, CAPTURING THE OPERATOR ID
+000520*                   PASSED IN ON THE EXEC PARM AND THE ORIGINAL
+000530*                   DECISION.  THE OVERRIDE FIELDS ARE MAINTAINED
+000540*                   BY THE RJREVW SUPERVISOR PROGRAM.
+000550*  08/14/2026  DH   REJECTED REQUESTS ARE NOW ALSO WRITTEN TO
+000560*                   THE PENDING-REVIEW ESCALATION QUEUE INSTEAD
+000570*                   OF BEING DISCARDED, SO THEY CAN GET A SECOND
+000580*                   LOOK FROM A SUPERVISOR.  SEE RJREVW.
+000590*  08/15/2026  DH   ADDED CHECKPOINT/RESTART SUPPORT.  A
+000600*                   CHECKPOINT RECORD IS WRITTEN EVERY
+000610*                   WS-CHECKPOINT-INTERVAL RECORDS SO A RERUN OF
+000620*                   AN ABENDED STEP PICKS UP WHERE THE LAST
+000630*                   CHECKPOINT LEFT OFF INSTEAD OF REPROCESSING
+000640*                   THE WHOLE FILE.
+000650*  08/16/2026  DH   ADDED THE ACCEPT-EXTRACT INTERFACE FILE.
+000660*                   EVERY ACCEPTED REQUEST IS NOW ALSO WRITTEN TO
+000670*                   A FIXED-FORMAT EXTRACT FOR THE DOWNSTREAM
+000680*                   FULFILLMENT SYSTEM TO PICK UP.
+000690*  08/17/2026  DH   ADDED AN INPUT VALIDATION PASS AHEAD OF THE
+000700*                   DECISION TABLE.  BLANK INPUT, A MISSING
+000710*                   REQUESTER ID, OR A NON-NUMERIC/NON-ALPHABETIC
+000720*                   STRUCTURED FIELD NOW FALLS OUT AS INVALID
+000730*                   INPUT, COUNTED SEPARATELY FROM A GENUINE
+000740*                   BUSINESS REJECTION.
+000750*  08/18/2026  DH   ADDED AN AD HOC TEST RUN MODE, SELECTED BY A
+000760*                   SECOND EXEC PARM TOKEN, SO SOMEONE CAN
+000770*                   ACCEPT/DISPLAY A SINGLE REQUEST AT A
+000780*                   TERMINAL WITHOUT OPENING ANY OF THE
+000790*                   PRODUCTION FILES.  BATCH MODE REMAINS THE
+000800*                   DEFAULT FOR UNATTENDED PRODUCTION RUNS.
+000810*  08/19/2026  DH   A RESTARTED RUN NOW OPENS THE REJECT-LOG,
+000820*                   AUDIT-TRAIL, PENDING-REVIEW, AND ACCEPT-
+000830*                   EXTRACT FILES FOR EXTEND/I-O INSTEAD OF
+000840*                   OUTPUT, SO A RERUN AFTER AN ABEND NO LONGER
+000850*                   TRUNCATES WORK ALREADY WRITTEN.  THE DAILY
+000860*                   SUMMARY COUNTERS NOW RIDE IN THE CHECKPOINT
+000870*                   RECORD TOO.  THE OPERATOR ID AND RUN-MODE
+000880*                   TOKENS NOW ARRIVE AS ONE PARM STRING AND ARE
+000890*                   SPLIT WITH UNSTRING.  VALIDATION NOW CATCHES
+000900*                   A BLANK TYPE CODE AND A TRUNCATED INPUT
+000910*                   RECORD.  THE CRITERIA TABLE SEARCH IS NOW
+000920*                   BOUNDED BY THE NUMBER OF ENTRIES ACTUALLY
+000930*                   LOADED.
+000935*  08/20/2026  DH   THE TRUNCATION CHECK NOW COMPARES THE
+000936*                   REQUEST-IN RECORD LENGTH AGAINST THE MINIMUM
+000937*                   NEEDED TO HOLD THE FIXED REQUESTER/TYPE/DATE/
+000938*                   AMOUNT FIELDS INSTEAD OF THE FULL 100-BYTE
+000939*                   LAYOUT -- REQUEST-IN IS LINE SEQUENTIAL, SO A
+000941*                   SHORT DETAIL-TEXT ALLOWANCE IS NORMAL, NOT
+000942*                   TRUNCATION.  WIDENED WS-EDIT-COUNT TO PRINT A
+000943*                   SEVEN-DIGIT SUMMARY COUNT WITHOUT DROPPING
+000944*                   THE LEADING DIGIT.
+000946*  08/21/2026  DH   GUARDED THE OPTIONAL EXEC PARM WITH AN
+000947*                   IS NOT OMITTED TEST BEFORE COMPARING IT, SINCE
+000948*                   REFERENCING AN OMITTED LINKAGE ITEM DIRECTLY
+000949*                   ABENDS.  WS-CHECKPOINT-INTERVAL IS NOW 1 SO A
+000950*                   CHECKPOINT IS TAKEN AFTER EVERY REQUEST-IN
+000951*                   RECORD -- A RESTART NO LONGER HAS A REPLAY
+000952*                   WINDOW OF ALREADY-LOGGED RECORDS THAT GETS
+000953*                   REPROCESSED AND DOUBLE-WRITTEN.  DROPPED THE
+000954*                   LEFTOVER RECORDING MODE IS F CLAUSE FROM THE
+000955*                   CRITERIA-FILE FD -- IT IS LINE SEQUENTIAL LIKE
+000956*                   REQUEST-IN AND NEVER CARRIED THAT CLAUSE.
+000957******************************************************************
+000950
+000960 ENVIRONMENT DIVISION.
+000970 CONFIGURATION SECTION.
+000980 SOURCE-COMPUTER.   IBM-370.
+000990 OBJECT-COMPUTER.   IBM-370.
+001000
+001010 INPUT-OUTPUT SECTION.
+001020 FILE-CONTROL.
+001030     SELECT CRITERIA-FILE   ASSIGN TO "CRITTBL"
+001040         ORGANIZATION IS LINE SEQUENTIAL.
+001050     SELECT REJECT-LOG      ASSIGN TO "RJLOG"
+001060         ORGANIZATION IS SEQUENTIAL.
+001070     SELECT REQUEST-IN      ASSIGN TO "REQIN"
+001080         ORGANIZATION IS LINE SEQUENTIAL.
+001090     SELECT AUDIT-TRAIL     ASSIGN TO "AUDITTR"
+001100         ORGANIZATION IS INDEXED
+001110         ACCESS MODE IS SEQUENTIAL
+001120         RECORD KEY IS AUDIT-RUN-SEQ.
+001130     SELECT PENDING-REVIEW  ASSIGN TO "PENDREV"
+001140         ORGANIZATION IS INDEXED
+001150         ACCESS MODE IS SEQUENTIAL
+001160         RECORD KEY IS ESCL-RUN-SEQ.
+001170     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFL"
+001180         ORGANIZATION IS SEQUENTIAL
+001190         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001200     SELECT ACCEPT-EXTRACT  ASSIGN TO "ACPTOUT"
+001210         ORGANIZATION IS SEQUENTIAL.
+001220
+001230 DATA DIVISION.
+001240 FILE SECTION.
+001250 FD  CRITERIA-FILE.
+001270     COPY CPCRIT.
+001280
+001290 FD  REJECT-LOG
+001300     RECORDING MODE IS F.
+001310     COPY CPRJLOG.
+001320
+001330 FD  REQUEST-IN
+001340     RECORD IS VARYING IN SIZE FROM 1 TO 100 CHARACTERS
+001350         DEPENDING ON WS-REQIN-RECORD-LENGTH.
+001360 01  REQUEST-IN-RECORD              PIC X(100).
+001370
+001380 FD  AUDIT-TRAIL.
+001390     COPY CPAUDIT.
+001400
+001410 FD  PENDING-REVIEW.
+001420     COPY CPESCL.
+001430
+001440 FD  CHECKPOINT-FILE
+001450     RECORDING MODE IS F.
+001460     COPY CPCKPT.
+001470
+001480 FD  ACCEPT-EXTRACT
+001490     RECORDING MODE IS F.
+001500     COPY CPACPT.
+001510
+001520 WORKING-STORAGE SECTION.
+001530*----------------------------------------------------------------*
+001540*    RAW REQUEST TEXT AS RECEIVED FROM THE REQUESTER             *
+001550*----------------------------------------------------------------*
+001560 01  USER-INPUT                     PIC X(100).
+001570     COPY CPREQST.
+001580
+001590*----------------------------------------------------------------*
+001600*    REJECT-CRITERIA DECISION TABLE - LOADED AT STARTUP          *
+001610*----------------------------------------------------------------*
+001620 01  CRIT-TABLE-MAX                  PIC 9(04) COMP VALUE 0050.
+001630 01  CRIT-TABLE-COUNT                PIC 9(04) COMP VALUE ZERO.
+001640 01  CRIT-TABLE.
+001650     05  CRIT-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+001660             DEPENDING ON CRIT-TABLE-COUNT
+001670             INDEXED BY CRIT-IDX.
+001680         10  CRIT-TBL-TYPE-CODE      PIC X(02).
+001690         10  CRIT-TBL-THRESHOLD-AMT  PIC 9(06)V99.
+001700         10  CRIT-TBL-ACTION-CODE    PIC X(01).
+001710             88  CRIT-TBL-ACCEPT-IF-UNDER  VALUE "A".
+001720             88  CRIT-TBL-ALWAYS-REJECT     VALUE "R".
+001730
+001740*----------------------------------------------------------------*
+001750*    SWITCHES AND DECISION RESULT                                *
+001760*----------------------------------------------------------------*
+001770 77  WS-CRIT-EOF-SWITCH              PIC X(01) VALUE "N".
+001780     88  WS-CRIT-EOF                     VALUE "Y".
+001790 77  WS-REQIN-EOF-SWITCH             PIC X(01) VALUE "N".
+001800     88  WS-REQIN-EOF                    VALUE "Y".
+001810 77  WS-CRIT-FOUND-SWITCH            PIC X(01) VALUE "N".
+001820     88  WS-CRIT-FOUND                   VALUE "Y".
+001830 77  WS-DECISION-CODE                PIC X(01) VALUE SPACE.
+001840     88  WS-ACCEPTED                     VALUE "A".
+001850     88  WS-REJECTED                     VALUE "R".
+001860     88  WS-INVALID                      VALUE "I".
+001870 77  WS-INPUT-INVALID-SWITCH         PIC X(01) VALUE "N".
+001880     88  WS-INPUT-INVALID                VALUE "Y".
+001890
+001900*----------------------------------------------------------------*
+001910*    REJECT-LOG SUPPORT - RUN SEQUENCE, TIMESTAMP, DECISION TEXT *
+001920*----------------------------------------------------------------*
+001930 01  WS-RUN-SEQ                      PIC 9(08) COMP VALUE 1.
+001940 01  WS-CURRENT-DATE                 PIC 9(08).
+001950 01  WS-CURRENT-TIME                 PIC 9(06).
+001960 01  WS-DECISION-TEXT                PIC X(20).
+001970
+001980*----------------------------------------------------------------*
+001990*    DAILY SUMMARY REPORT COUNTERS                                *
+002000*----------------------------------------------------------------*
+002010 01  WS-TOTAL-PROCESSED              PIC 9(07) COMP VALUE ZERO.
+002020 01  WS-TOTAL-ACCEPTED               PIC 9(07) COMP VALUE ZERO.
+002030 01  WS-TOTAL-REJECTED               PIC 9(07) COMP VALUE ZERO.
+002040 01  WS-TOTAL-INVALID                PIC 9(07) COMP VALUE ZERO.
+002050 01  WS-EDIT-COUNT                   PIC Z,ZZZ,ZZ9.
+002060
+002070*----------------------------------------------------------------*
+002080*    OPERATOR ID - DEFAULTED, OVERLAID FROM THE EXEC PARM        *
+002090*----------------------------------------------------------------*
+002100 01  WS-OPERATOR-ID                  PIC X(08) VALUE "BATCH".
+002110
+002120*----------------------------------------------------------------*
+002130*    CHECKPOINT/RESTART SUPPORT.  WS-CHECKPOINT-INTERVAL IS THE  *
+002131*    NUMBER OF REQUEST-IN RECORDS PROCESSED BETWEEN CHECKPOINT   *
+002132*    REWRITES.  IT IS HELD AT 1 -- A CHECKPOINT EVERY RECORD --  *
+002133*    SO A RESTART NEVER HAS A REPLAY WINDOW OF ALREADY-WRITTEN   *
+002134*    RECORDS TO SKIP PAST; 1300-SKIP-PROCESSED-REQUESTS THEN     *
+002135*    SKIPS EXACTLY THE RECORDS ALREADY LOGGED, NEVER MORE, SO    *
+002136*    REJECT-LOG/AUDIT-TRAIL/PENDING-REVIEW/ACCEPT-EXTRACT NEVER  *
+002137*    SEE A REPROCESSED RECORD AND THE SUMMARY TOTALS NEVER       *
+002138*    OVERCOUNT ON A RESTARTED RUN.                               *
+002139*----------------------------------------------------------------*
+002150 01  WS-CKPT-FILE-STATUS             PIC X(02) VALUE "00".
+002160 01  WS-CHECKPOINT-INTERVAL          PIC 9(04) COMP VALUE 0001.
+002170 01  WS-RECORDS-SINCE-CKPT           PIC 9(04) COMP VALUE ZERO.
+002180 01  WS-RECORDS-READ                 PIC 9(08) COMP VALUE ZERO.
+002190 01  WS-RESTART-COUNT                PIC 9(08) COMP VALUE ZERO.
+002200 77  WS-RESTART-SWITCH               PIC X(01) VALUE "N".
+002210     88  WS-RESTART-RUN                  VALUE "Y".
+002220*----------------------------------------------------------------*
+002230*    REQUEST-IN RECORD LENGTH - CAPTURED ON EACH READ VIA THE    *
+002240*    FD'S DEPENDING-ON CLAUSE, USED TO CATCH A TRUNCATED INPUT   *
+002250*    RECORD DURING VALIDATION.  REQUEST-IN IS LINE SEQUENTIAL,   *
+002260*    SO A SHORT LINE IS NORMAL WHENEVER THE DETAIL TEXT ISN'T    *
+002261*    FULLY USED -- ONLY A RECORD TOO SHORT TO HOLD THE FIXED     *
+002262*    REQUESTER/TYPE/DATE/AMOUNT FIELDS IS TRUNCATED.             *
+002263*----------------------------------------------------------------*
+002264 01  WS-REQIN-RECORD-LENGTH          PIC 9(03) COMP VALUE ZERO.
+002265 01  WS-REQIN-MIN-LENGTH             PIC 9(03) COMP VALUE 024.
+002280*----------------------------------------------------------------*
+002290*    RUN MODE - BATCH PRODUCTION (DEFAULT) OR AD HOC TEST         *
+002300*----------------------------------------------------------------*
+002310 77  WS-RUN-MODE-SWITCH              PIC X(01) VALUE "B".
+002320     88  WS-TEST-MODE                    VALUE "T".
+002330*----------------------------------------------------------------*
+002340*    EXEC PARM TOKENS - &SYSUID AND AN OPTIONAL RUN-MODE TOKEN   *
+002350*    ARE DELIVERED AS ONE COMMA-SEPARATED STRING AND SPLIT OUT   *
+002360*    HERE.                                                       *
+002370*----------------------------------------------------------------*
+002380 01  WS-PARM-OPERATOR                PIC X(08) VALUE SPACE.
+002390 01  WS-PARM-MODE                    PIC X(04) VALUE SPACE.
+002400
+002410 LINKAGE SECTION.
+002420*----------------------------------------------------------------*
+002430*    THE EXEC PARM ARRIVES AS ONE STRING - THE OPERATOR ID AND   *
+002440*    OPTIONAL RUN-MODE TOKEN, SEPARATED BY A COMMA.  SPLIT BY    *
+002450*    1000-INITIALIZE VIA UNSTRING.                                *
+002460*----------------------------------------------------------------*
+002470 01  RJCT-PARM                       PIC X(13).
+002480
+002490 PROCEDURE DIVISION USING OPTIONAL RJCT-PARM.
+002500*----------------------------------------------------------------*
+002510 0000-MAINLINE.
+002520*----------------------------------------------------------------*
+002530     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002540     IF WS-TEST-MODE
+002550         PERFORM 3500-INTERACTIVE-TEST-RUN
+002560             THRU 3500-INTERACTIVE-TEST-RUN-EXIT
+002570     ELSE
+002580         PERFORM 1400-BATCH-INITIALIZE
+002590             THRU 1400-BATCH-INITIALIZE-EXIT
+002600         PERFORM 2000-PROCESS-REQUESTS
+002610             THRU 2000-PROCESS-REQUESTS-EXIT
+002620             UNTIL WS-REQIN-EOF
+002630         PERFORM 6100-CLEAR-CHECKPOINT
+002640             THRU 6100-CLEAR-CHECKPOINT-EXIT
+002650         PERFORM 8000-PRINT-SUMMARY-REPORT
+002660             THRU 8000-PRINT-SUMMARY-REPORT-EXIT
+002670         PERFORM 9999-EXIT THRU 9999-EXIT-EXIT
+002680     END-IF.
+002690     STOP RUN.
+002700
+002710*----------------------------------------------------------------*
+002720 1000-INITIALIZE.
+002730*----------------------------------------------------------------*
+002740     PERFORM 1100-LOAD-CRITERIA-TABLE
+002750         THRU 1100-LOAD-CRITERIA-TABLE-EXIT.
+002760     IF RJCT-PARM IS NOT OMITTED
+002765         AND RJCT-PARM NOT = SPACE
+002770         UNSTRING RJCT-PARM DELIMITED BY ","
+002780             INTO WS-PARM-OPERATOR WS-PARM-MODE
+002790         END-UNSTRING
+002800     END-IF.
+002810     IF WS-PARM-OPERATOR NOT = SPACE
+002820         MOVE WS-PARM-OPERATOR TO WS-OPERATOR-ID
+002830     END-IF.
+002840     IF WS-PARM-MODE = "TEST"
+002850         SET WS-TEST-MODE TO TRUE
+002860     END-IF.
+002870 1000-INITIALIZE-EXIT.
+002880     EXIT.
+002890
+002900*----------------------------------------------------------------*
+002910*    OPEN THE PRODUCTION FILES AND PRIME THE READ.  ONLY DONE    *
+002920*    FOR A PRODUCTION BATCH RUN -- NOT FOR AN AD HOC TEST RUN.   *
+002930*    A RESTARTED RUN (A CHECKPOINT WAS FOUND) OPENS FOR EXTEND/  *
+002940*    I-O SO THE RECORDS WRITTEN BEFORE THE ABEND ARE KEPT; A     *
+002950*    FRESH RUN OPENS FOR OUTPUT AS BEFORE.                       *
+002960*----------------------------------------------------------------*
+002970 1400-BATCH-INITIALIZE.
+002980     PERFORM 1200-LOAD-CHECKPOINT
+002990         THRU 1200-LOAD-CHECKPOINT-EXIT.
+003000     IF WS-RESTART-RUN
+003010         OPEN EXTEND REJECT-LOG
+003020         OPEN I-O    AUDIT-TRAIL
+003030         OPEN I-O    PENDING-REVIEW
+003040         OPEN EXTEND ACCEPT-EXTRACT
+003050     ELSE
+003060         OPEN OUTPUT REJECT-LOG
+003070         OPEN OUTPUT AUDIT-TRAIL
+003080         OPEN OUTPUT PENDING-REVIEW
+003090         OPEN OUTPUT ACCEPT-EXTRACT
+003100     END-IF.
+003110     OPEN INPUT REQUEST-IN.
+003120     PERFORM 1300-SKIP-PROCESSED-REQUESTS
+003130         THRU 1300-SKIP-PROCESSED-REQUESTS-EXIT.
+003140     PERFORM 7000-READ-NEXT-REQUEST
+003150         THRU 7000-READ-NEXT-REQUEST-EXIT.
+003160 1400-BATCH-INITIALIZE-EXIT.
+003170     EXIT.
+003180
+003190*----------------------------------------------------------------*
+003200*    LOAD THE REJECT-CRITERIA REFERENCE FILE INTO A TABLE        *
+003210*----------------------------------------------------------------*
+003220 1100-LOAD-CRITERIA-TABLE.
+003230     OPEN INPUT CRITERIA-FILE.
+003240     SET CRIT-IDX TO 1.
+003250     READ CRITERIA-FILE
+003260         AT END
+003270             SET WS-CRIT-EOF TO TRUE
+003280     END-READ.
+003290     PERFORM 1150-LOAD-CRITERIA-ENTRY
+003300         THRU 1150-LOAD-CRITERIA-ENTRY-EXIT
+003310         UNTIL WS-CRIT-EOF
+003320         OR CRIT-IDX > CRIT-TABLE-MAX.
+003330     CLOSE CRITERIA-FILE.
+003340 1100-LOAD-CRITERIA-TABLE-EXIT.
+003350     EXIT.
+003360
+003370*----------------------------------------------------------------*
+003380*    PROCESS ONE REQUEST RECORD FROM REQUEST-IN                  *
+003390*----------------------------------------------------------------*
+003400 2000-PROCESS-REQUESTS.
+003410     PERFORM 3000-VALIDATE-REQUEST-INPUT
+003420         THRU 3000-VALIDATE-REQUEST-INPUT-EXIT.
+003430     IF WS-INPUT-INVALID
+003440         SET WS-INVALID TO TRUE
+003450     ELSE
+003460         PERFORM 4000-APPLY-DECISION-CRITERIA
+003470             THRU 4000-APPLY-DECISION-CRITERIA-EXIT
+003480     END-IF.
+003490     ADD 1 TO WS-TOTAL-PROCESSED.
+003500     IF WS-ACCEPTED
+003510         MOVE "REQUEST ACCEPTED"    TO WS-DECISION-TEXT
+003520         ADD 1 TO WS-TOTAL-ACCEPTED
+003530     ELSE
+003540         IF WS-INVALID
+003550             MOVE "INVALID INPUT"       TO WS-DECISION-TEXT
+003560             ADD 1 TO WS-TOTAL-INVALID
+003570         ELSE
+003580             MOVE "REQUEST REJECTED"    TO WS-DECISION-TEXT
+003590             ADD 1 TO WS-TOTAL-REJECTED
+003600         END-IF
+003610     END-IF.
+003620     PERFORM 5000-WRITE-REJECT-LOG
+003630         THRU 5000-WRITE-REJECT-LOG-EXIT.
+003640     IF WS-REJECTED
+003650         PERFORM 5200-WRITE-ESCALATION-ENTRY
+003660             THRU 5200-WRITE-ESCALATION-ENTRY-EXIT
+003670     ELSE
+003680         IF WS-ACCEPTED
+003690             PERFORM 5300-WRITE-ACCEPT-EXTRACT
+003700                 THRU 5300-WRITE-ACCEPT-EXTRACT-EXIT
+003710         END-IF
+003720     END-IF.
+003730     PERFORM 5100-WRITE-AUDIT-TRAIL
+003740         THRU 5100-WRITE-AUDIT-TRAIL-EXIT.
+003750     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+003760     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+003770         PERFORM 6000-WRITE-CHECKPOINT
+003780             THRU 6000-WRITE-CHECKPOINT-EXIT
+003790         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+003800     END-IF.
+003810     PERFORM 7000-READ-NEXT-REQUEST
+003820         THRU 7000-READ-NEXT-REQUEST-EXIT.
+003830 2000-PROCESS-REQUESTS-EXIT.
+003840     EXIT.
+003850
+003860 1150-LOAD-CRITERIA-ENTRY.
+003870     ADD 1 TO CRIT-TABLE-COUNT.
+003880     MOVE CRIT-TYPE-CODE     TO CRIT-TBL-TYPE-CODE (CRIT-IDX).
+003890     MOVE CRIT-THRESHOLD-AMT TO CRIT-TBL-THRESHOLD-AMT (CRIT-IDX).
+003900     MOVE CRIT-ACTION-CODE   TO CRIT-TBL-ACTION-CODE (CRIT-IDX).
+003910     SET CRIT-IDX UP BY 1.
+003920     READ CRITERIA-FILE
+003930         AT END
+003940             SET WS-CRIT-EOF TO TRUE
+003950     END-READ.
+003960 1150-LOAD-CRITERIA-ENTRY-EXIT.
+003970     EXIT.
+003980
+003990*----------------------------------------------------------------*
+004000*    LOOK FOR A CHECKPOINT FROM A PRIOR RUN OF THIS STEP.  IF    *
+004010*    ONE EXISTS, RESUME THE RUN SEQUENCE AND RECORD COUNT FROM   *
+004020*    WHERE IT LEFT OFF; OTHERWISE START FRESH.                   *
+004030*----------------------------------------------------------------*
+004040 1200-LOAD-CHECKPOINT.
+004050     MOVE ZERO TO WS-RESTART-COUNT.
+004060     SET WS-RESTART-SWITCH TO "N".
+004070     OPEN INPUT CHECKPOINT-FILE.
+004080     IF WS-CKPT-FILE-STATUS = "00"
+004090         READ CHECKPOINT-FILE
+004100             AT END
+004110                 CONTINUE
+004120         END-READ
+004130         IF WS-CKPT-FILE-STATUS = "00"
+004140             MOVE CKPT-RUN-SEQ          TO WS-RUN-SEQ
+004150             MOVE CKPT-RECORDS-READ     TO WS-RESTART-COUNT
+004160             MOVE CKPT-TOTAL-PROCESSED  TO WS-TOTAL-PROCESSED
+004170             MOVE CKPT-TOTAL-ACCEPTED   TO WS-TOTAL-ACCEPTED
+004180             MOVE CKPT-TOTAL-REJECTED   TO WS-TOTAL-REJECTED
+004190             MOVE CKPT-TOTAL-INVALID    TO WS-TOTAL-INVALID
+004200             IF WS-RESTART-COUNT > ZERO
+004210                 SET WS-RESTART-RUN TO TRUE
+004220             END-IF
+004230         END-IF
+004240         CLOSE CHECKPOINT-FILE
+004250     END-IF.
+004260 1200-LOAD-CHECKPOINT-EXIT.
+004270     EXIT.
+004280
+004290*----------------------------------------------------------------*
+004300*    SKIP PAST REQUEST-IN RECORDS ALREADY PROCESSED BEFORE THE   *
+004310*    LAST CHECKPOINT WAS TAKEN.                                  *
+004320*----------------------------------------------------------------*
+004330 1300-SKIP-PROCESSED-REQUESTS.
+004340     IF WS-RESTART-COUNT > ZERO
+004350         PERFORM 1350-SKIP-ONE-REQUEST
+004360             THRU 1350-SKIP-ONE-REQUEST-EXIT
+004370             WS-RESTART-COUNT TIMES
+004380     END-IF.
+004390 1300-SKIP-PROCESSED-REQUESTS-EXIT.
+004400     EXIT.
+004410
+004420 1350-SKIP-ONE-REQUEST.
+004430     READ REQUEST-IN
+004440         AT END
+004450             SET WS-REQIN-EOF TO TRUE
+004460     END-READ.
+004470     ADD 1 TO WS-RECORDS-READ.
+004480 1350-SKIP-ONE-REQUEST-EXIT.
+004490     EXIT.
+004500
+004510*----------------------------------------------------------------*
+004520*    VALIDATE THE CURRENT REQUEST RECORD BEFORE IT EVER REACHES  *
+004530*    THE DECISION TABLE.  BLANK INPUT, A MISSING REQUESTER ID,   *
+004540*    A TRUNCATED RECORD, OR GARBAGE IN A STRUCTURED FIELD IS AN  *
+004550*    INVALID INPUT OUTCOME, NOT A BUSINESS REJECTION, AND IS     *
+004560*    COUNTED SEPARATELY.                                        *
+004570*----------------------------------------------------------------*
+004580 3000-VALIDATE-REQUEST-INPUT.
+004590     SET WS-INPUT-INVALID-SWITCH TO "N".
+004600     IF USER-INPUT = SPACE
+004610         SET WS-INPUT-INVALID TO TRUE
+004620     ELSE
+004630         IF REQ-REQUESTER-ID = SPACE
+004640             SET WS-INPUT-INVALID TO TRUE
+004650         END-IF
+004660         IF REQ-TYPE-CODE = SPACE
+004670             SET WS-INPUT-INVALID TO TRUE
+004680         END-IF
+004690         IF REQ-TYPE-CODE NOT ALPHABETIC
+004700             SET WS-INPUT-INVALID TO TRUE
+004710         END-IF
+004720         IF REQ-AMOUNT NOT NUMERIC
+004730             SET WS-INPUT-INVALID TO TRUE
+004740         END-IF
+004750         IF REQ-SUBMITTED-DATE NOT NUMERIC
+004760             SET WS-INPUT-INVALID TO TRUE
+004770         END-IF
+004780         IF WS-REQIN-RECORD-LENGTH < WS-REQIN-MIN-LENGTH
+004790             SET WS-INPUT-INVALID TO TRUE
+004800         END-IF
+004810     END-IF.
+004820 3000-VALIDATE-REQUEST-INPUT-EXIT.
+004830     EXIT.
+004840
+004850*----------------------------------------------------------------*
+004860*    AD HOC MANUAL TEST PATH.  ACCEPTS ONE REQUEST FROM THE       *
+004870*    TERMINAL AND DISPLAYS THE DECISION, EXERCISING THE SAME     *
+004880*    VALIDATION AND DECISION LOGIC AS A PRODUCTION BATCH RUN      *
+004890*    WITHOUT OPENING OR WRITING ANY OF THE PRODUCTION FILES.      *
+004900*----------------------------------------------------------------*
+004910 3500-INTERACTIVE-TEST-RUN.
+004920     DISPLAY "ENTER REQUEST (REQUESTER/TYPE/DATE/AMOUNT/DETAIL): ".
+004930     ACCEPT USER-INPUT.
+004940     MOVE 100 TO WS-REQIN-RECORD-LENGTH.
+004950     PERFORM 3000-VALIDATE-REQUEST-INPUT
+004960         THRU 3000-VALIDATE-REQUEST-INPUT-EXIT.
+004970     IF WS-INPUT-INVALID
+004980         DISPLAY "INVALID INPUT"
+004990     ELSE
+005000         PERFORM 4000-APPLY-DECISION-CRITERIA
+005010             THRU 4000-APPLY-DECISION-CRITERIA-EXIT
+005020         IF WS-ACCEPTED
+005030             DISPLAY "REQUEST ACCEPTED"
+005040         ELSE
+005050             DISPLAY "REQUEST REJECTED"
+005060         END-IF
+005070     END-IF.
+005080 3500-INTERACTIVE-TEST-RUN-EXIT.
+005090     EXIT.
+005100
+005110*----------------------------------------------------------------*
+005120*    APPLY THE DECISION TABLE TO THE CURRENT REQUEST             *
+005130*----------------------------------------------------------------*
+005140 4000-APPLY-DECISION-CRITERIA.
+005150     SET WS-CRIT-FOUND-SWITCH TO "N".
+005160     SET CRIT-IDX TO 1.
+005170     SEARCH CRIT-TABLE-ENTRY
+005180         AT END
+005190             SET WS-CRIT-FOUND-SWITCH TO "N"
+005200         WHEN CRIT-TBL-TYPE-CODE (CRIT-IDX) = REQ-TYPE-CODE
+005210             SET WS-CRIT-FOUND-SWITCH TO "Y"
+005220     END-SEARCH.
+005230     SET WS-REJECTED TO TRUE.
+005240     IF WS-CRIT-FOUND
+005250         IF CRIT-TBL-ACCEPT-IF-UNDER (CRIT-IDX)
+005260             AND REQ-AMOUNT <
+005270                 CRIT-TBL-THRESHOLD-AMT (CRIT-IDX)
+005280             SET WS-ACCEPTED TO TRUE
+005290         END-IF
+005300     END-IF.
+005310 4000-APPLY-DECISION-CRITERIA-EXIT.
+005320     EXIT.
+005330
+005340*----------------------------------------------------------------*
+005350*    WRITE ONE TRANSACTION RECORD TO THE REJECT-LOG FILE         *
+005360*----------------------------------------------------------------*
+005370 5000-WRITE-REJECT-LOG.
+005380     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+005390     ACCEPT WS-CURRENT-TIME FROM TIME.
+005400     MOVE WS-RUN-SEQ             TO RJLOG-RUN-SEQ.
+005410     MOVE WS-CURRENT-DATE        TO RJLOG-DATE.
+005420     MOVE WS-CURRENT-TIME        TO RJLOG-TIME.
+005430     MOVE USER-INPUT             TO RJLOG-RAW-INPUT.
+005440     MOVE WS-DECISION-CODE       TO RJLOG-DECISION-CODE.
+005450     MOVE WS-DECISION-TEXT       TO RJLOG-DECISION-TEXT.
+005460     WRITE RJLOG-RECORD.
+005470 5000-WRITE-REJECT-LOG-EXIT.
+005480     EXIT.
+005490
+005500*----------------------------------------------------------------*
+005510*    WRITE A PENDING-REVIEW ESCALATION ENTRY FOR A REJECTED       *
+005520*    REQUEST, SO A SUPERVISOR CAN GIVE IT A SECOND LOOK           *
+005530*----------------------------------------------------------------*
+005540 5200-WRITE-ESCALATION-ENTRY.
+005550     MOVE WS-RUN-SEQ             TO ESCL-RUN-SEQ.
+005560     MOVE REQ-REQUESTER-ID       TO ESCL-REQUESTER-ID.
+005570     MOVE REQ-TYPE-CODE          TO ESCL-TYPE-CODE.
+005580     MOVE REQ-DETAIL-TEXT        TO ESCL-DETAIL-TEXT.
+005590     SET ESCL-PENDING TO TRUE.
+005600     WRITE ESCL-RECORD.
+005610 5200-WRITE-ESCALATION-ENTRY-EXIT.
+005620     EXIT.
+005630
+005640*----------------------------------------------------------------*
+005650*    WRITE AN INTERFACE EXTRACT RECORD FOR AN ACCEPTED REQUEST,    *
+005660*    SO THE DOWNSTREAM FULFILLMENT SYSTEM HAS SOMETHING TO PICK   *
+005670*    UP BESIDES A LOG RECORD.                                     *
+005680*----------------------------------------------------------------*
+005690 5300-WRITE-ACCEPT-EXTRACT.
+005700     MOVE WS-RUN-SEQ             TO ACPT-RUN-SEQ.
+005710     MOVE REQ-REQUESTER-ID       TO ACPT-REQUESTER-ID.
+005720     MOVE REQ-TYPE-CODE          TO ACPT-TYPE-CODE.
+005730     MOVE REQ-SUBMITTED-DATE     TO ACPT-SUBMITTED-DATE.
+005740     MOVE REQ-AMOUNT             TO ACPT-AMOUNT.
+005750     MOVE REQ-DETAIL-TEXT        TO ACPT-DETAIL-TEXT.
+005760     WRITE ACPT-RECORD.
+005770 5300-WRITE-ACCEPT-EXTRACT-EXIT.
+005780     EXIT.
+005790
+005800*----------------------------------------------------------------*
+005810*    WRITE THE MATCHING AUDIT-TRAIL RECORD FOR THIS RUN SEQUENCE *
+005820*----------------------------------------------------------------*
+005830 5100-WRITE-AUDIT-TRAIL.
+005840     MOVE WS-RUN-SEQ             TO AUDIT-RUN-SEQ.
+005850     MOVE WS-OPERATOR-ID         TO AUDIT-OPERATOR-ID.
+005860     MOVE REQ-REQUESTER-ID       TO AUDIT-REQUESTER-ID.
+005870     MOVE WS-DECISION-CODE       TO AUDIT-ORIGINAL-DECISION.
+005880     MOVE SPACE                  TO AUDIT-OVERRIDE-DECISION.
+005890     MOVE SPACE                  TO AUDIT-OVERRIDE-REASON.
+005900     WRITE AUDIT-RECORD.
+005910     ADD 1 TO WS-RUN-SEQ.
+005920 5100-WRITE-AUDIT-TRAIL-EXIT.
+005930     EXIT.
+005940
+005950*----------------------------------------------------------------*
+005960*    WRITE A CHECKPOINT RECORD CAPTURING HOW FAR THE RUN HAS     *
+005970*    GOTTEN, SO A RERUN OF THIS STEP CAN RESUME FROM HERE        *
+005980*    INSTEAD OF REPROCESSING REQUESTS ALREADY HANDLED.           *
+005990*----------------------------------------------------------------*
+006000 6000-WRITE-CHECKPOINT.
+006010     MOVE WS-RUN-SEQ             TO CKPT-RUN-SEQ.
+006020     MOVE WS-RECORDS-READ        TO CKPT-RECORDS-READ.
+006030     MOVE WS-TOTAL-PROCESSED     TO CKPT-TOTAL-PROCESSED.
+006040     MOVE WS-TOTAL-ACCEPTED      TO CKPT-TOTAL-ACCEPTED.
+006050     MOVE WS-TOTAL-REJECTED      TO CKPT-TOTAL-REJECTED.
+006060     MOVE WS-TOTAL-INVALID       TO CKPT-TOTAL-INVALID.
+006070     OPEN OUTPUT CHECKPOINT-FILE.
+006080     WRITE CKPT-RECORD.
+006090     CLOSE CHECKPOINT-FILE.
+006100 6000-WRITE-CHECKPOINT-EXIT.
+006110     EXIT.
+006120
+006130*----------------------------------------------------------------*
+006140*    CLEAR THE CHECKPOINT AT THE END OF A CLEAN RUN SO THE NEXT  *
+006150*    EXECUTION OF THIS STEP STARTS FRESH INSTEAD OF SKIPPING     *
+006160*    RECORDS FROM A RUN THAT ALREADY FINISHED.                   *
+006170*----------------------------------------------------------------*
+006180 6100-CLEAR-CHECKPOINT.
+006190     MOVE 1                     TO CKPT-RUN-SEQ.
+006200     MOVE ZERO                  TO CKPT-RECORDS-READ.
+006210     MOVE ZERO                  TO CKPT-TOTAL-PROCESSED.
+006220     MOVE ZERO                  TO CKPT-TOTAL-ACCEPTED.
+006230     MOVE ZERO                  TO CKPT-TOTAL-REJECTED.
+006240     MOVE ZERO                  TO CKPT-TOTAL-INVALID.
+006250     OPEN OUTPUT CHECKPOINT-FILE.
+006260     WRITE CKPT-RECORD.
+006270     CLOSE CHECKPOINT-FILE.
+006280 6100-CLEAR-CHECKPOINT-EXIT.
+006290     EXIT.
+006300
+006310*----------------------------------------------------------------*
+006320*    READ THE NEXT REQUEST RECORD FROM THE REQUEST-IN DATASET    *
+006330*----------------------------------------------------------------*
+006340 7000-READ-NEXT-REQUEST.
+006350     READ REQUEST-IN INTO USER-INPUT
+006360         AT END
+006370             SET WS-REQIN-EOF TO TRUE
+006380     END-READ.
+006390     IF NOT WS-REQIN-EOF
+006400         ADD 1 TO WS-RECORDS-READ
+006410     END-IF.
+006420 7000-READ-NEXT-REQUEST-EXIT.
+006430     EXIT.
+006440
+006450*----------------------------------------------------------------*
+006460*    PRINT THE END-OF-JOB DAILY REJECTION SUMMARY REPORT          *
+006470*----------------------------------------------------------------*
+006480 8000-PRINT-SUMMARY-REPORT.
+006490     DISPLAY " ".
+006500     DISPLAY "===================================================".
+006510     DISPLAY "REJECT  -  DAILY REQUEST DISPOSITION SUMMARY".
+006520     DISPLAY "===================================================".
+006530     MOVE WS-TOTAL-PROCESSED TO WS-EDIT-COUNT.
+006540     DISPLAY "TOTAL REQUESTS PROCESSED . . . . . " WS-EDIT-COUNT.
+006550     MOVE WS-TOTAL-ACCEPTED TO WS-EDIT-COUNT.
+006560     DISPLAY "TOTAL REQUESTS ACCEPTED  . . . . . " WS-EDIT-COUNT.
+006570     MOVE WS-TOTAL-REJECTED TO WS-EDIT-COUNT.
+006580     DISPLAY "TOTAL REQUESTS REJECTED  . . . . . " WS-EDIT-COUNT.
+006590     MOVE WS-TOTAL-INVALID TO WS-EDIT-COUNT.
+006600     DISPLAY "TOTAL INVALID INPUT  . . . . . . . " WS-EDIT-COUNT.
+006610     DISPLAY "===================================================".
+006620 8000-PRINT-SUMMARY-REPORT-EXIT.
+006630     EXIT.
+006640
+006650*----------------------------------------------------------------*
+006660 9999-EXIT.
+006670*----------------------------------------------------------------*
+006680     CLOSE REJECT-LOG.
+006690     CLOSE AUDIT-TRAIL.
+006700     CLOSE PENDING-REVIEW.
+006710     CLOSE ACCEPT-EXTRACT.
+006720     CLOSE REQUEST-IN.
+006730 9999-EXIT-EXIT.
+006740     EXIT.
