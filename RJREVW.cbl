@@ -0,0 +1,149 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     RJREVW.
+000300 AUTHOR.         D HARMON.
+000400 INSTALLATION.   CORPORATE SYSTEMS - REQUEST INTAKE.
+000500 DATE-WRITTEN.   08/14/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*                                                                *
+000900*  PROGRAM RJREVW                                                *
+001000*                                                                *
+001100*  LETS A SUPERVISOR WORK THE PENDING-REVIEW ESCALATION QUEUE    *
+001200*  BUILT BY THE REJECT PROGRAM.  EACH ENTRY IS MARKED EITHER     *
+001300*  APPROVED (THE ORIGINAL REJECTION IS REVERSED) OR UPHELD (THE  *
+001400*  ORIGINAL REJECTION STANDS), AND THE SAME DECISION IS RECORDED *
+001500*  AS AN OVERRIDE AGAINST THE MATCHING AUDIT-TRAIL RECORD.       *
+001600*                                                                *
+001700******************************************************************
+001800*                                                                *
+001900*  MODIFICATION HISTORY                                          *
+002000*                                                                *
+002100*  DATE       INIT  DESCRIPTION                                  *
+002200*  ---------  ----  ------------------------------------------   *
+002300*  08/14/2026  DH   ORIGINAL CODING.                              *
+002400******************************************************************
+002500
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT PENDING-REVIEW  ASSIGN TO "PENDREV"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS RANDOM
+003600         RECORD KEY IS ESCL-RUN-SEQ.
+003700     SELECT AUDIT-TRAIL     ASSIGN TO "AUDITTR"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS RANDOM
+004000         RECORD KEY IS AUDIT-RUN-SEQ.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  PENDING-REVIEW.
+004500     COPY CPESCL.
+004600
+004700 FD  AUDIT-TRAIL.
+004800     COPY CPAUDIT.
+004900
+005000 WORKING-STORAGE SECTION.
+005100*----------------------------------------------------------------*
+005200*    OPERATOR ENTRY FIELDS                                       *
+005300*----------------------------------------------------------------*
+005400 01  WS-REVIEW-SEQ                   PIC 9(08).
+005500 01  WS-REVIEW-DECISION              PIC X(01).
+005600     88  WS-REVIEW-APPROVE               VALUE "A".
+005700     88  WS-REVIEW-UPHOLD                VALUE "U".
+005800 01  WS-REVIEW-REASON                PIC X(40).
+005900 77  WS-MORE-SWITCH                  PIC X(01) VALUE "Y".
+006000     88  WS-MORE-TO-REVIEW               VALUE "Y".
+006100 77  WS-ESCL-NOT-FOUND-SWITCH        PIC X(01) VALUE "N".
+006200     88  WS-ESCL-NOT-FOUND               VALUE "Y".
+006300
+006400 PROCEDURE DIVISION.
+006500*----------------------------------------------------------------*
+006600 0000-MAINLINE.
+006700*----------------------------------------------------------------*
+006800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006900     PERFORM 2000-REVIEW-ONE-ENTRY
+007000         THRU 2000-REVIEW-ONE-ENTRY-EXIT
+007100         UNTIL NOT WS-MORE-TO-REVIEW.
+007200     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+007300     STOP RUN.
+007400
+007500*----------------------------------------------------------------*
+007600 1000-INITIALIZE.
+007700*----------------------------------------------------------------*
+007800     OPEN I-O PENDING-REVIEW.
+007900     OPEN I-O AUDIT-TRAIL.
+008000 1000-INITIALIZE-EXIT.
+008100     EXIT.
+008200
+008300*----------------------------------------------------------------*
+008400*    PROMPT FOR A RUN-SEQUENCE NUMBER AND APPLY THE DECISION     *
+008500*----------------------------------------------------------------*
+008600 2000-REVIEW-ONE-ENTRY.
+008700     DISPLAY "ENTER RUN SEQUENCE TO REVIEW (0 TO END): ".
+008800     ACCEPT WS-REVIEW-SEQ.
+008900     IF WS-REVIEW-SEQ = ZERO
+009000         SET WS-MORE-SWITCH TO "N"
+009100     ELSE
+009200         PERFORM 3000-APPLY-REVIEW-DECISION
+009300             THRU 3000-APPLY-REVIEW-DECISION-EXIT
+009400     END-IF.
+009500 2000-REVIEW-ONE-ENTRY-EXIT.
+009600     EXIT.
+009700
+009800*----------------------------------------------------------------*
+009900*    READ THE ESCALATION ENTRY AND RECORD THE OVERRIDE           *
+010000*----------------------------------------------------------------*
+010100 3000-APPLY-REVIEW-DECISION.
+010200     MOVE WS-REVIEW-SEQ TO ESCL-RUN-SEQ.
+010300     SET WS-ESCL-NOT-FOUND-SWITCH TO "N".
+010400     READ PENDING-REVIEW
+010500         INVALID KEY
+010600             SET WS-ESCL-NOT-FOUND TO TRUE
+010700     END-READ.
+010800     IF WS-ESCL-NOT-FOUND
+010900         DISPLAY "NO ESCALATION ENTRY FOR THAT RUN SEQUENCE."
+011000     ELSE
+011100         PERFORM 3100-PROMPT-AND-APPLY
+011200             THRU 3100-PROMPT-AND-APPLY-EXIT
+011300     END-IF.
+011400 3000-APPLY-REVIEW-DECISION-EXIT.
+011500     EXIT.
+011600
+011700 3100-PROMPT-AND-APPLY.
+011800     DISPLAY "REQUESTER  : " ESCL-REQUESTER-ID.
+011900     DISPLAY "TYPE CODE  : " ESCL-TYPE-CODE.
+012000     DISPLAY "DETAIL     : " ESCL-DETAIL-TEXT.
+012100     DISPLAY "ENTER DECISION (A=APPROVE, U=UPHOLD): ".
+012200     ACCEPT WS-REVIEW-DECISION.
+012300     DISPLAY "ENTER OVERRIDE REASON: ".
+012400     ACCEPT WS-REVIEW-REASON.
+012500     IF WS-REVIEW-APPROVE
+012600         SET ESCL-APPROVED TO TRUE
+012700     ELSE
+012800         SET ESCL-UPHELD TO TRUE
+012900     END-IF.
+013000     REWRITE ESCL-RECORD.
+013100     MOVE WS-REVIEW-SEQ TO AUDIT-RUN-SEQ.
+013200     READ AUDIT-TRAIL
+013300         INVALID KEY
+013400             DISPLAY "NO AUDIT-TRAIL RECORD FOR RUN SEQUENCE."
+013500     NOT INVALID KEY
+013600         MOVE WS-REVIEW-DECISION TO AUDIT-OVERRIDE-DECISION
+013700         MOVE WS-REVIEW-REASON   TO AUDIT-OVERRIDE-REASON
+013800         REWRITE AUDIT-RECORD
+013900     END-READ.
+014000 3100-PROMPT-AND-APPLY-EXIT.
+014100     EXIT.
+014200
+014300*----------------------------------------------------------------*
+014400 9999-EXIT.
+014500*----------------------------------------------------------------*
+014600     CLOSE PENDING-REVIEW.
+014700     CLOSE AUDIT-TRAIL.
+014800 9999-EXIT-EXIT.
+014900     EXIT.
